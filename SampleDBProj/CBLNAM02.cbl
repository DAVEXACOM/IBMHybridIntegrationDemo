@@ -0,0 +1,168 @@
+      *> CBLNAM02 - nightly scan of the policy master for policies
+      *> crossing their expiry date; flags them STATUS-RENEWAL-DUE and
+      *> prints a renewal-processing report.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CBLNAM02.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT POLMAST-FILE ASSIGN TO "POLMAST"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS POLICYNUM OF POLMAST-RECORD
+                FILE STATUS IS WS-POLMAST-STATUS.
+
+            SELECT RENRPT-FILE ASSIGN TO "RENRPT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RENRPT-STATUS.
+
+            SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  POLMAST-FILE.
+            COPY member REPLACING ==MEMBER== BY ==POLMAST-RECORD==.
+
+        FD  RENRPT-FILE.
+        01  RENRPT-LINE             PIC X(80).
+
+        FD  AUDIT-FILE.
+            COPY audit.
+
+        WORKING-STORAGE SECTION.
+        01  WS-POLMAST-STATUS       PIC X(2).
+            88 POLMAST-OK           VALUE "00".
+            88 POLMAST-EOF          VALUE "10".
+        01  WS-RENRPT-STATUS        PIC X(2).
+        01  WS-AUDIT-STATUS         PIC X(2).
+
+        01  WS-SWITCHES.
+            05 WS-EOF-SW            PIC X(1) VALUE "N".
+              88 END-OF-POLMAST     VALUE "Y".
+
+        01  WS-TODAY                PIC 9(8).
+
+        01  WS-COUNTERS.
+            05 WS-SCAN-COUNT        PIC 9(7) VALUE ZERO.
+            05 WS-FLAGGED-COUNT     PIC 9(7) VALUE ZERO.
+
+        01  WS-REPORT-LINE.
+            05 WS-RPT-POLICYNUM     PIC X(8).
+            05 FILLER               PIC X(2) VALUE SPACES.
+            05 WS-RPT-POLICYTYPE    PIC X(4).
+            05 FILLER               PIC X(2) VALUE SPACES.
+            05 WS-RPT-NAME          PIC X(33).
+            05 FILLER               PIC X(2) VALUE SPACES.
+            05 WS-RPT-EXP-DATE      PIC 9(8).
+
+        PROCEDURE DIVISION.
+        0000-MAIN-PARA.
+            PERFORM 1000-INITIALIZE
+            PERFORM 2000-SCAN-POLMAST UNTIL END-OF-POLMAST
+            PERFORM 3000-TERMINATE
+            STOP RUN.
+
+        1000-INITIALIZE.
+            MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY
+            OPEN I-O POLMAST-FILE
+            OPEN OUTPUT RENRPT-FILE
+            OPEN EXTEND AUDIT-FILE
+            IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+                OPEN OUTPUT AUDIT-FILE
+            END-IF
+            MOVE "POLICYNUM  TYPE  NAME                 EXP-DATE"
+                TO RENRPT-LINE
+            WRITE RENRPT-LINE
+            READ POLMAST-FILE NEXT RECORD
+                AT END MOVE "Y" TO WS-EOF-SW
+            END-READ.
+
+        2000-SCAN-POLMAST.
+            ADD 1 TO WS-SCAN-COUNT
+            IF STATUS-ACTIVE OF POLMAST-RECORD
+                AND POLICY-EXP-DATE OF POLMAST-RECORD <= WS-TODAY
+                PERFORM 2100-FLAG-FOR-RENEWAL
+            END-IF
+            READ POLMAST-FILE NEXT RECORD
+                AT END MOVE "Y" TO WS-EOF-SW
+            END-READ.
+
+        2100-FLAG-FOR-RENEWAL.
+            PERFORM 2150-CAPTURE-BEFORE-IMAGE
+            SET STATUS-RENEWAL-DUE OF POLMAST-RECORD TO TRUE
+            REWRITE POLMAST-RECORD
+            PERFORM 2195-CAPTURE-AFTER-IMAGE
+            SET AUDIT-ACTION-CHANGE TO TRUE
+            PERFORM 2190-WRITE-AUDIT-RECORD
+            ADD 1 TO WS-FLAGGED-COUNT
+            MOVE POLICYNUM OF POLMAST-RECORD  TO WS-RPT-POLICYNUM
+            MOVE POLICYTYPE OF POLMAST-RECORD TO WS-RPT-POLICYTYPE
+            STRING FIRSTNAME OF POLMAST-RECORD DELIMITED BY SIZE
+                   " "                         DELIMITED BY SIZE
+                   LASTNAME OF POLMAST-RECORD   DELIMITED BY SIZE
+                INTO WS-RPT-NAME
+            MOVE POLICY-EXP-DATE OF POLMAST-RECORD TO WS-RPT-EXP-DATE
+            MOVE SPACES TO RENRPT-LINE
+            STRING WS-RPT-POLICYNUM   DELIMITED BY SIZE
+                   "  "               DELIMITED BY SIZE
+                   WS-RPT-POLICYTYPE  DELIMITED BY SIZE
+                   "  "               DELIMITED BY SIZE
+                   WS-RPT-NAME        DELIMITED BY SIZE
+                   "  "               DELIMITED BY SIZE
+                   WS-RPT-EXP-DATE    DELIMITED BY SIZE
+                INTO RENRPT-LINE
+            WRITE RENRPT-LINE.
+
+        2150-CAPTURE-BEFORE-IMAGE.
+            MOVE POLICYNUM OF POLMAST-RECORD  TO BEFORE-POLICYNUM
+            MOVE POLICYTYPE OF POLMAST-RECORD TO BEFORE-POLICYTYPE
+            MOVE FIRSTNAME OF POLMAST-RECORD  TO BEFORE-FIRSTNAME
+            MOVE LASTNAME OF POLMAST-RECORD   TO BEFORE-LASTNAME
+            MOVE STREETNUM OF POLMAST-RECORD  TO BEFORE-STREETNUM
+            MOVE STREETNAME OF POLMAST-RECORD TO BEFORE-STREETNAME
+            MOVE CITY OF POLMAST-RECORD       TO BEFORE-CITY
+            MOVE PCODE OF POLMAST-RECORD      TO BEFORE-PCODE
+            MOVE AGE OF POLMAST-RECORD        TO BEFORE-AGE
+            MOVE POL-STATUS OF POLMAST-RECORD TO BEFORE-POL-STATUS
+            MOVE POLICY-EFF-DATE OF POLMAST-RECORD
+                TO BEFORE-POLICY-EFF-DATE
+            MOVE POLICY-EXP-DATE OF POLMAST-RECORD
+                TO BEFORE-POLICY-EXP-DATE
+            MOVE DATE-OF-BIRTH OF POLMAST-RECORD
+                TO BEFORE-DATE-OF-BIRTH.
+
+        2195-CAPTURE-AFTER-IMAGE.
+            MOVE POLICYNUM OF POLMAST-RECORD  TO AFTER-POLICYNUM
+            MOVE POLICYTYPE OF POLMAST-RECORD TO AFTER-POLICYTYPE
+            MOVE FIRSTNAME OF POLMAST-RECORD  TO AFTER-FIRSTNAME
+            MOVE LASTNAME OF POLMAST-RECORD   TO AFTER-LASTNAME
+            MOVE STREETNUM OF POLMAST-RECORD  TO AFTER-STREETNUM
+            MOVE STREETNAME OF POLMAST-RECORD TO AFTER-STREETNAME
+            MOVE CITY OF POLMAST-RECORD       TO AFTER-CITY
+            MOVE PCODE OF POLMAST-RECORD      TO AFTER-PCODE
+            MOVE AGE OF POLMAST-RECORD        TO AFTER-AGE
+            MOVE POL-STATUS OF POLMAST-RECORD TO AFTER-POL-STATUS
+            MOVE POLICY-EFF-DATE OF POLMAST-RECORD
+                TO AFTER-POLICY-EFF-DATE
+            MOVE POLICY-EXP-DATE OF POLMAST-RECORD
+                TO AFTER-POLICY-EXP-DATE
+            MOVE DATE-OF-BIRTH OF POLMAST-RECORD
+                TO AFTER-DATE-OF-BIRTH.
+
+      *> Batch-driven change - AUDIT-USERID carries the job name since
+      *> no human operator is behind a nightly renewal scan.
+        2190-WRITE-AUDIT-RECORD.
+            MOVE POLICYNUM OF POLMAST-RECORD TO AUDIT-POLICYNUM
+            MOVE FUNCTION CURRENT-DATE (1:14) TO AUDIT-TIMESTAMP
+            MOVE "CBLNAM02" TO AUDIT-USERID
+            WRITE AUDIT-RECORD.
+
+        3000-TERMINATE.
+            CLOSE POLMAST-FILE
+            CLOSE RENRPT-FILE
+            CLOSE AUDIT-FILE
+            DISPLAY "CBLNAM02: SCANNED=" WS-SCAN-COUNT
+                    " FLAGGED-FOR-RENEWAL=" WS-FLAGGED-COUNT.

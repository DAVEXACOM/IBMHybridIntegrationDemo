@@ -0,0 +1,79 @@
+      *> CBLNAM08 - load of the policy type decode/reference table
+      *> (POLTYPE) from the shop's maintained extract, so CBLPOLVL has
+      *> something to validate POLICYTYPE codes against.  Run before
+      *> the first CBLNAM01/CBLNAM04 against a new POLTYPE-FILE.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CBLNAM08.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT POLTYPELD-FILE ASSIGN TO "POLTYPELD"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-POLTYPELD-STATUS.
+
+            SELECT POLTYPE-FILE ASSIGN TO "POLTYPE"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS POLTYPE-CODE OF POLTYPE-RECORD
+                FILE STATUS IS WS-POLTYPE-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  POLTYPELD-FILE.
+            COPY poltype REPLACING ==POLTYPE-RECORD==
+                               BY ==POLTYPELD-RECORD==.
+
+        FD  POLTYPE-FILE.
+            COPY poltype.
+
+        WORKING-STORAGE SECTION.
+        01  WS-POLTYPELD-STATUS      PIC X(2).
+            88 POLTYPELD-EOF         VALUE "10".
+        01  WS-POLTYPE-STATUS        PIC X(2).
+            88 POLTYPE-OK            VALUE "00".
+
+        01  WS-SWITCHES.
+            05 WS-EOF-SW             PIC X(1) VALUE "N".
+              88 END-OF-POLTYPELD    VALUE "Y".
+
+        01  WS-COUNTERS.
+            05 WS-READ-COUNT         PIC 9(7) VALUE ZERO.
+            05 WS-LOAD-COUNT         PIC 9(7) VALUE ZERO.
+            05 WS-REJECT-COUNT       PIC 9(7) VALUE ZERO.
+
+        PROCEDURE DIVISION.
+        0000-MAIN-PARA.
+            PERFORM 1000-INITIALIZE
+            PERFORM 2000-PROCESS-POLTYPELD UNTIL END-OF-POLTYPELD
+            PERFORM 3000-TERMINATE
+            STOP RUN.
+
+        1000-INITIALIZE.
+            OPEN INPUT POLTYPELD-FILE
+            OPEN OUTPUT POLTYPE-FILE
+            READ POLTYPELD-FILE
+                AT END MOVE "Y" TO WS-EOF-SW
+            END-READ.
+
+        2000-PROCESS-POLTYPELD.
+            ADD 1 TO WS-READ-COUNT
+            MOVE POLTYPELD-RECORD TO POLTYPE-RECORD
+            WRITE POLTYPE-RECORD
+                INVALID KEY
+                    DISPLAY "CBLNAM08: REJECTED DUPLICATE POLTYPE-CODE "
+                            POLTYPE-CODE OF POLTYPELD-RECORD
+                    ADD 1 TO WS-REJECT-COUNT
+                NOT INVALID KEY
+                    ADD 1 TO WS-LOAD-COUNT
+            END-WRITE
+            READ POLTYPELD-FILE
+                AT END MOVE "Y" TO WS-EOF-SW
+            END-READ.
+
+        3000-TERMINATE.
+            CLOSE POLTYPELD-FILE
+            CLOSE POLTYPE-FILE
+            DISPLAY "CBLNAM08: READ=" WS-READ-COUNT
+                    " LOADED=" WS-LOAD-COUNT
+                    " REJECTED=" WS-REJECT-COUNT.

@@ -0,0 +1,24 @@
+      *> MAINTXN-RECORD - policy master maintenance transaction, driving
+      *> CBLNAM04.  TXN-CODE "A"=add, "C"=change, "D"=delete.  On a
+      *> change transaction, any editable field left blank means
+      *> "leave as is" - only non-blank fields are applied.  On an add
+      *> transaction, TXN-DATE-OF-BIRTH is required; TXN-POLICY-EFF-DATE
+      *> and TXN-POLICY-EXP-DATE default to today / a one-year term when
+      *> left zero.
+       01  MAINTXN-RECORD.
+         05 TXN-CODE        PIC X(1).
+           88 TXN-ADD         VALUE "A".
+           88 TXN-CHANGE      VALUE "C".
+           88 TXN-DELETE      VALUE "D".
+         05 TXN-POLICYNUM    PIC X(8).
+         05 TXN-POLICYTYPE   PIC X(4).
+         05 TXN-FIRSTNAME    PIC X(16).
+         05 TXN-LASTNAME     PIC X(16).
+         05 TXN-STREETNUM    PIC X(4).
+         05 TXN-STREETNAME   PIC X(20).
+         05 TXN-CITY         PIC X(20).
+         05 TXN-PCODE        PIC X(10).
+         05 TXN-DATE-OF-BIRTH   PIC 9(8).
+         05 TXN-POLICY-EFF-DATE PIC 9(8).
+         05 TXN-POLICY-EXP-DATE PIC 9(8).
+         05 TXN-USERID       PIC X(8).

@@ -0,0 +1,143 @@
+      *> CBLNAM06 - monthly member roster report.  Sorts the policy
+      *> master by CITY and POLICYTYPE, prints a count subtotal for
+      *> each POLICYTYPE within CITY, and a grand total page at the
+      *> end so management can see book-of-business distribution.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CBLNAM06.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT POLMAST-FILE ASSIGN TO "POLMAST"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS POLICYNUM OF POLMAST-RECORD
+                FILE STATUS IS WS-POLMAST-STATUS.
+
+            SELECT ROSTER-SORT ASSIGN TO "RSTRWK".
+
+            SELECT ROSTER-WORK ASSIGN TO "RSTRWRK"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT ROSTRPT-FILE ASSIGN TO "ROSTRPT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  POLMAST-FILE.
+            COPY member REPLACING ==MEMBER== BY ==POLMAST-RECORD==.
+
+        SD  ROSTER-SORT.
+            COPY member REPLACING ==MEMBER== BY ==ROSTER-SORT-REC==.
+
+        FD  ROSTER-WORK.
+            COPY member REPLACING ==MEMBER== BY ==ROSTER-WORK-REC==.
+
+        FD  ROSTRPT-FILE.
+        01  ROSTRPT-LINE             PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01  WS-POLMAST-STATUS        PIC X(2).
+
+        01  WS-SWITCHES.
+            05 WS-EOF-SW             PIC X(1) VALUE "N".
+              88 END-OF-ROSTER       VALUE "Y".
+            05 WS-FIRST-RECORD-SW    PIC X(1) VALUE "Y".
+              88 FIRST-RECORD        VALUE "Y".
+
+        01  WS-CITY-BREAK            PIC X(20).
+        01  WS-POLTYPE-BREAK         PIC X(4).
+        01  WS-POLTYPE-COUNT         PIC 9(7) VALUE ZERO.
+        01  WS-GRAND-COUNT           PIC 9(7) VALUE ZERO.
+
+        01  WS-DETAIL-LINE.
+            05 WS-DTL-CITY           PIC X(20).
+            05 FILLER                PIC X(2) VALUE SPACES.
+            05 WS-DTL-POLTYPE        PIC X(4).
+            05 FILLER                PIC X(2) VALUE SPACES.
+            05 WS-DTL-LABEL          PIC X(10) VALUE "COUNT:".
+            05 WS-DTL-COUNT          PIC ZZZ,ZZ9.
+
+        PROCEDURE DIVISION.
+        0000-MAIN-PARA.
+            PERFORM 1000-PRODUCE-SORTED-ROSTER
+            PERFORM 2000-PRINT-ROSTER-REPORT
+            PERFORM 9000-TERMINATE
+            STOP RUN.
+
+        1000-PRODUCE-SORTED-ROSTER.
+            SORT ROSTER-SORT
+                ON ASCENDING KEY CITY OF ROSTER-SORT-REC
+                                 POLICYTYPE OF ROSTER-SORT-REC
+                USING POLMAST-FILE
+                GIVING ROSTER-WORK.
+
+        2000-PRINT-ROSTER-REPORT.
+            OPEN OUTPUT ROSTRPT-FILE
+            MOVE "MEMBER ROSTER - POLICYTYPE WITHIN CITY"
+                TO ROSTRPT-LINE
+            WRITE ROSTRPT-LINE
+            MOVE SPACES TO ROSTRPT-LINE
+            WRITE ROSTRPT-LINE
+
+            OPEN INPUT ROSTER-WORK
+            READ ROSTER-WORK
+                AT END MOVE "Y" TO WS-EOF-SW
+            END-READ
+            PERFORM UNTIL END-OF-ROSTER
+                PERFORM 2100-CHECK-CONTROL-BREAKS
+                ADD 1 TO WS-POLTYPE-COUNT
+                ADD 1 TO WS-GRAND-COUNT
+                READ ROSTER-WORK
+                    AT END MOVE "Y" TO WS-EOF-SW
+                END-READ
+            END-PERFORM
+            IF NOT FIRST-RECORD
+                PERFORM 2200-PRINT-POLTYPE-SUBTOTAL
+            END-IF
+            CLOSE ROSTER-WORK.
+
+        2100-CHECK-CONTROL-BREAKS.
+            IF FIRST-RECORD
+                MOVE CITY OF ROSTER-WORK-REC TO WS-CITY-BREAK
+                MOVE POLICYTYPE OF ROSTER-WORK-REC TO WS-POLTYPE-BREAK
+                MOVE "N" TO WS-FIRST-RECORD-SW
+            ELSE
+                IF POLICYTYPE OF ROSTER-WORK-REC NOT = WS-POLTYPE-BREAK
+                   OR CITY OF ROSTER-WORK-REC NOT = WS-CITY-BREAK
+                    PERFORM 2200-PRINT-POLTYPE-SUBTOTAL
+                    MOVE CITY OF ROSTER-WORK-REC TO WS-CITY-BREAK
+                    MOVE POLICYTYPE OF ROSTER-WORK-REC
+                        TO WS-POLTYPE-BREAK
+                    MOVE ZERO TO WS-POLTYPE-COUNT
+                END-IF
+            END-IF.
+
+        2200-PRINT-POLTYPE-SUBTOTAL.
+            MOVE SPACES TO WS-DETAIL-LINE
+            MOVE WS-CITY-BREAK TO WS-DTL-CITY
+            MOVE WS-POLTYPE-BREAK TO WS-DTL-POLTYPE
+            MOVE WS-POLTYPE-COUNT TO WS-DTL-COUNT
+            MOVE SPACES TO ROSTRPT-LINE
+            STRING WS-DTL-CITY    DELIMITED BY SIZE
+                   "  "           DELIMITED BY SIZE
+                   WS-DTL-POLTYPE DELIMITED BY SIZE
+                   "  "           DELIMITED BY SIZE
+                   WS-DTL-LABEL   DELIMITED BY SIZE
+                   WS-DTL-COUNT   DELIMITED BY SIZE
+                INTO ROSTRPT-LINE
+            WRITE ROSTRPT-LINE.
+
+        9000-TERMINATE.
+            MOVE SPACES TO ROSTRPT-LINE
+            WRITE ROSTRPT-LINE
+            MOVE SPACES TO ROSTRPT-LINE
+            MOVE "GRAND TOTAL PAGE" TO ROSTRPT-LINE
+            WRITE ROSTRPT-LINE
+            MOVE SPACES TO ROSTRPT-LINE
+            STRING "TOTAL POLICIES ON FILE: " DELIMITED BY SIZE
+                   WS-GRAND-COUNT             DELIMITED BY SIZE
+                INTO ROSTRPT-LINE
+            WRITE ROSTRPT-LINE
+            CLOSE ROSTRPT-FILE
+            DISPLAY "CBLNAM06: TOTAL POLICIES=" WS-GRAND-COUNT.

@@ -0,0 +1,63 @@
+      *> CBLNAM07 - nightly extract of policy member records into the
+      *> format the claims system expects, so claims intake can match
+      *> a caller to their policy without calling this shop first.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CBLNAM07.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT POLMAST-FILE ASSIGN TO "POLMAST"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS POLICYNUM OF POLMAST-RECORD
+                FILE STATUS IS WS-POLMAST-STATUS.
+
+            SELECT CLAIMEXT-FILE ASSIGN TO "CLAIMEXT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CLAIMEXT-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  POLMAST-FILE.
+            COPY member REPLACING ==MEMBER== BY ==POLMAST-RECORD==.
+
+        FD  CLAIMEXT-FILE.
+            COPY claimext.
+
+        WORKING-STORAGE SECTION.
+        01  WS-POLMAST-STATUS        PIC X(2).
+        01  WS-CLAIMEXT-STATUS       PIC X(2).
+
+        01  WS-SWITCHES.
+            05 WS-EOF-SW             PIC X(1) VALUE "N".
+              88 END-OF-POLMAST      VALUE "Y".
+
+        01  WS-EXTRACT-COUNT         PIC 9(7) VALUE ZERO.
+
+        PROCEDURE DIVISION.
+        0000-MAIN-PARA.
+            PERFORM 1000-INITIALIZE
+            PERFORM 2000-EXTRACT-MEMBERS UNTIL END-OF-POLMAST
+            PERFORM 3000-TERMINATE
+            STOP RUN.
+
+        1000-INITIALIZE.
+            OPEN INPUT POLMAST-FILE
+            OPEN OUTPUT CLAIMEXT-FILE
+            READ POLMAST-FILE NEXT RECORD
+                AT END MOVE "Y" TO WS-EOF-SW
+            END-READ.
+
+        2000-EXTRACT-MEMBERS.
+            MOVE CORRESPONDING POLMAST-RECORD TO CLAIMS-EXTRACT-RECORD
+            WRITE CLAIMS-EXTRACT-RECORD
+            ADD 1 TO WS-EXTRACT-COUNT
+            READ POLMAST-FILE NEXT RECORD
+                AT END MOVE "Y" TO WS-EOF-SW
+            END-READ.
+
+        3000-TERMINATE.
+            CLOSE POLMAST-FILE
+            CLOSE CLAIMEXT-FILE
+            DISPLAY "CBLNAM07: EXTRACTED=" WS-EXTRACT-COUNT.

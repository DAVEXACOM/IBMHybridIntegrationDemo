@@ -0,0 +1,146 @@
+      *> CBLNAM03 - nightly recalculation of AGE from DATE-OF-BIRTH for
+      *> every policy member, so AGE is always current for age-banded
+      *> underwriting reports.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CBLNAM03.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT POLMAST-FILE ASSIGN TO "POLMAST"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS POLICYNUM OF POLMAST-RECORD
+                FILE STATUS IS WS-POLMAST-STATUS.
+
+            SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  POLMAST-FILE.
+            COPY member REPLACING ==MEMBER== BY ==POLMAST-RECORD==.
+
+        FD  AUDIT-FILE.
+            COPY audit.
+
+        WORKING-STORAGE SECTION.
+        01  WS-POLMAST-STATUS       PIC X(2).
+            88 POLMAST-OK           VALUE "00".
+            88 POLMAST-EOF          VALUE "10".
+        01  WS-AUDIT-STATUS         PIC X(2).
+
+        01  WS-SWITCHES.
+            05 WS-EOF-SW            PIC X(1) VALUE "N".
+              88 END-OF-POLMAST     VALUE "Y".
+
+        01  WS-TODAY                PIC 9(8).
+        01  WS-TODAY-YYYY           PIC 9(4).
+        01  WS-TODAY-MMDD           PIC 9(4).
+        01  WS-DOB-YYYY             PIC 9(4).
+        01  WS-DOB-MMDD             PIC 9(4).
+        01  WS-NEW-AGE              PIC 9(3).
+
+        01  WS-COUNTERS.
+            05 WS-SCAN-COUNT        PIC 9(7) VALUE ZERO.
+            05 WS-UPDATE-COUNT      PIC 9(7) VALUE ZERO.
+
+        PROCEDURE DIVISION.
+        0000-MAIN-PARA.
+            PERFORM 1000-INITIALIZE
+            PERFORM 2000-REFRESH-AGES UNTIL END-OF-POLMAST
+            PERFORM 3000-TERMINATE
+            STOP RUN.
+
+        1000-INITIALIZE.
+            MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY
+            MOVE WS-TODAY (1:4) TO WS-TODAY-YYYY
+            MOVE WS-TODAY (5:4) TO WS-TODAY-MMDD
+            OPEN I-O POLMAST-FILE
+            OPEN EXTEND AUDIT-FILE
+            IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+                OPEN OUTPUT AUDIT-FILE
+            END-IF
+            READ POLMAST-FILE NEXT RECORD
+                AT END MOVE "Y" TO WS-EOF-SW
+            END-READ.
+
+        2000-REFRESH-AGES.
+            ADD 1 TO WS-SCAN-COUNT
+            IF DATE-OF-BIRTH OF POLMAST-RECORD NOT = ZERO
+                PERFORM 2100-CALCULATE-AGE
+                IF AGE OF POLMAST-RECORD NOT = WS-NEW-AGE
+                    PERFORM 2150-CAPTURE-BEFORE-IMAGE
+                    MOVE WS-NEW-AGE TO AGE OF POLMAST-RECORD
+                    REWRITE POLMAST-RECORD
+                    PERFORM 2195-CAPTURE-AFTER-IMAGE
+                    SET AUDIT-ACTION-CHANGE TO TRUE
+                    PERFORM 2190-WRITE-AUDIT-RECORD
+                    ADD 1 TO WS-UPDATE-COUNT
+                END-IF
+            END-IF
+            READ POLMAST-FILE NEXT RECORD
+                AT END MOVE "Y" TO WS-EOF-SW
+            END-READ.
+
+      *> Age in whole years as of today, based on CCYYMMDD DOB; the
+      *> MMDD comparison backs the year off by one before the birthday
+      *> has occurred this year.
+        2100-CALCULATE-AGE.
+            MOVE DATE-OF-BIRTH OF POLMAST-RECORD (1:4) TO WS-DOB-YYYY
+            MOVE DATE-OF-BIRTH OF POLMAST-RECORD (5:4) TO WS-DOB-MMDD
+            COMPUTE WS-NEW-AGE = WS-TODAY-YYYY - WS-DOB-YYYY
+            IF WS-TODAY-MMDD < WS-DOB-MMDD
+                SUBTRACT 1 FROM WS-NEW-AGE
+            END-IF.
+
+        2150-CAPTURE-BEFORE-IMAGE.
+            MOVE POLICYNUM OF POLMAST-RECORD  TO BEFORE-POLICYNUM
+            MOVE POLICYTYPE OF POLMAST-RECORD TO BEFORE-POLICYTYPE
+            MOVE FIRSTNAME OF POLMAST-RECORD  TO BEFORE-FIRSTNAME
+            MOVE LASTNAME OF POLMAST-RECORD   TO BEFORE-LASTNAME
+            MOVE STREETNUM OF POLMAST-RECORD  TO BEFORE-STREETNUM
+            MOVE STREETNAME OF POLMAST-RECORD TO BEFORE-STREETNAME
+            MOVE CITY OF POLMAST-RECORD       TO BEFORE-CITY
+            MOVE PCODE OF POLMAST-RECORD      TO BEFORE-PCODE
+            MOVE AGE OF POLMAST-RECORD        TO BEFORE-AGE
+            MOVE POL-STATUS OF POLMAST-RECORD TO BEFORE-POL-STATUS
+            MOVE POLICY-EFF-DATE OF POLMAST-RECORD
+                TO BEFORE-POLICY-EFF-DATE
+            MOVE POLICY-EXP-DATE OF POLMAST-RECORD
+                TO BEFORE-POLICY-EXP-DATE
+            MOVE DATE-OF-BIRTH OF POLMAST-RECORD
+                TO BEFORE-DATE-OF-BIRTH.
+
+        2195-CAPTURE-AFTER-IMAGE.
+            MOVE POLICYNUM OF POLMAST-RECORD  TO AFTER-POLICYNUM
+            MOVE POLICYTYPE OF POLMAST-RECORD TO AFTER-POLICYTYPE
+            MOVE FIRSTNAME OF POLMAST-RECORD  TO AFTER-FIRSTNAME
+            MOVE LASTNAME OF POLMAST-RECORD   TO AFTER-LASTNAME
+            MOVE STREETNUM OF POLMAST-RECORD  TO AFTER-STREETNUM
+            MOVE STREETNAME OF POLMAST-RECORD TO AFTER-STREETNAME
+            MOVE CITY OF POLMAST-RECORD       TO AFTER-CITY
+            MOVE PCODE OF POLMAST-RECORD      TO AFTER-PCODE
+            MOVE AGE OF POLMAST-RECORD        TO AFTER-AGE
+            MOVE POL-STATUS OF POLMAST-RECORD TO AFTER-POL-STATUS
+            MOVE POLICY-EFF-DATE OF POLMAST-RECORD
+                TO AFTER-POLICY-EFF-DATE
+            MOVE POLICY-EXP-DATE OF POLMAST-RECORD
+                TO AFTER-POLICY-EXP-DATE
+            MOVE DATE-OF-BIRTH OF POLMAST-RECORD
+                TO AFTER-DATE-OF-BIRTH.
+
+      *> Batch-driven change - AUDIT-USERID carries the job name since
+      *> no human operator is behind the nightly age refresh.
+        2190-WRITE-AUDIT-RECORD.
+            MOVE POLICYNUM OF POLMAST-RECORD TO AUDIT-POLICYNUM
+            MOVE FUNCTION CURRENT-DATE (1:14) TO AUDIT-TIMESTAMP
+            MOVE "CBLNAM03" TO AUDIT-USERID
+            WRITE AUDIT-RECORD.
+
+        3000-TERMINATE.
+            CLOSE POLMAST-FILE
+            CLOSE AUDIT-FILE
+            DISPLAY "CBLNAM03: SCANNED=" WS-SCAN-COUNT
+                    " AGE-UPDATED=" WS-UPDATE-COUNT.

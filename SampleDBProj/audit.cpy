@@ -0,0 +1,40 @@
+      *> AUDIT-RECORD - before/after image of every MEMBER occurrence
+      *> touched by a maintenance transaction, with who made the
+      *> change and when.  BEFORE/AFTER field lists mirror member.cpy;
+      *> keep them in step if MEMBER ever changes.
+       01  AUDIT-RECORD.
+         05 AUDIT-POLICYNUM        PIC X(8).
+         05 AUDIT-ACTION           PIC X(1).
+           88 AUDIT-ACTION-ADD       VALUE "A".
+           88 AUDIT-ACTION-CHANGE    VALUE "C".
+           88 AUDIT-ACTION-DELETE    VALUE "D".
+         05 AUDIT-TIMESTAMP        PIC 9(14).
+         05 AUDIT-USERID           PIC X(8).
+         05 AUDIT-BEFORE-IMAGE.
+           10 BEFORE-POLICYNUM       PIC X(8).
+           10 BEFORE-POLICYTYPE      PIC X(4).
+           10 BEFORE-FIRSTNAME       PIC X(16).
+           10 BEFORE-LASTNAME        PIC X(16).
+           10 BEFORE-STREETNUM       PIC X(4).
+           10 BEFORE-STREETNAME      PIC X(20).
+           10 BEFORE-CITY            PIC X(20).
+           10 BEFORE-PCODE           PIC X(10).
+           10 BEFORE-AGE             PIC 9(3).
+           10 BEFORE-POL-STATUS      PIC X(1).
+           10 BEFORE-POLICY-EFF-DATE PIC 9(8).
+           10 BEFORE-POLICY-EXP-DATE PIC 9(8).
+           10 BEFORE-DATE-OF-BIRTH   PIC 9(8).
+         05 AUDIT-AFTER-IMAGE.
+           10 AFTER-POLICYNUM        PIC X(8).
+           10 AFTER-POLICYTYPE       PIC X(4).
+           10 AFTER-FIRSTNAME        PIC X(16).
+           10 AFTER-LASTNAME         PIC X(16).
+           10 AFTER-STREETNUM        PIC X(4).
+           10 AFTER-STREETNAME       PIC X(20).
+           10 AFTER-CITY             PIC X(20).
+           10 AFTER-PCODE            PIC X(10).
+           10 AFTER-AGE              PIC 9(3).
+           10 AFTER-POL-STATUS       PIC X(1).
+           10 AFTER-POLICY-EFF-DATE  PIC 9(8).
+           10 AFTER-POLICY-EXP-DATE  PIC 9(8).
+           10 AFTER-DATE-OF-BIRTH    PIC 9(8).

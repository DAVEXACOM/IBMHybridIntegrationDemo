@@ -0,0 +1,161 @@
+      *> CBLADDRV - common address validation subprogram, called on
+      *> every MEMBER create or change.  Edits STREETNAME, CITY, and
+      *> PCODE and writes an exception report line for any record with
+      *> a missing or malformed address.  Caller supplies POLICYNUM so
+      *> the exception line can be traced back to the policy.
+      *>
+      *> Note: cross-checking PCODE against CITY is not implemented -
+      *> this shop has no ZIP/postal-code-to-city master to validate
+      *> against, so only format and blank/garbage-character checks
+      *> are performed.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CBLADDRV.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT ADDRRPT-FILE ASSIGN TO "ADDRRPT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-ADDRRPT-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  ADDRRPT-FILE.
+        01  ADDRRPT-LINE             PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01  WS-ADDRRPT-STATUS        PIC X(2).
+        01  WS-FILE-OPEN-SW          PIC X(1) VALUE "N".
+            88 ADDRRPT-FILE-OPEN     VALUE "Y".
+
+        01  WS-REASON                PIC X(40).
+        01  WS-SCAN-TEXT             PIC X(20).
+        01  WS-SCAN-LEN              PIC 9(2).
+        01  WS-CHAR-IDX              PIC 9(2).
+        01  WS-ONE-CHAR              PIC X(1).
+        01  WS-CLEAN-SW              PIC X(1).
+            88 TEXT-IS-CLEAN         VALUE "Y".
+        01  WS-PCODE-SW              PIC X(1).
+            88 PCODE-IS-VALID        VALUE "Y".
+        01  WS-ZIP5                  PIC X(5).
+        01  WS-ZIP-DASH               PIC X(1).
+        01  WS-ZIP4                  PIC X(4).
+
+        LINKAGE SECTION.
+        01  LS-POLICYNUM             PIC X(8).
+        01  LS-STREETNAME            PIC X(20).
+        01  LS-CITY                  PIC X(20).
+        01  LS-PCODE                 PIC X(10).
+        01  LS-VALID-SW              PIC X(1).
+            88 LS-VALID-ADDRESS      VALUE "Y".
+            88 LS-INVALID-ADDRESS    VALUE "N".
+
+        PROCEDURE DIVISION USING LS-POLICYNUM LS-STREETNAME
+                                  LS-CITY LS-PCODE LS-VALID-SW.
+        0000-MAIN-PARA.
+            SET LS-VALID-ADDRESS TO TRUE
+            MOVE SPACES TO WS-REASON
+
+            IF LS-STREETNAME = SPACES
+                MOVE "MISSING STREET NAME" TO WS-REASON
+            ELSE
+                MOVE LS-STREETNAME TO WS-SCAN-TEXT
+                PERFORM 1000-CHECK-TEXT-CLEAN
+                IF NOT TEXT-IS-CLEAN
+                    MOVE "INVALID CHARACTERS IN STREET NAME"
+                        TO WS-REASON
+                END-IF
+            END-IF
+
+            IF WS-REASON = SPACES
+                IF LS-CITY = SPACES
+                    MOVE "MISSING CITY" TO WS-REASON
+                ELSE
+                    MOVE LS-CITY TO WS-SCAN-TEXT
+                    PERFORM 1000-CHECK-TEXT-CLEAN
+                    IF NOT TEXT-IS-CLEAN
+                        MOVE "INVALID CHARACTERS IN CITY" TO WS-REASON
+                    END-IF
+                END-IF
+            END-IF
+
+            IF WS-REASON = SPACES
+                IF LS-PCODE = SPACES
+                    MOVE "MISSING POSTAL CODE" TO WS-REASON
+                ELSE
+                    PERFORM 2000-CHECK-PCODE-FORMAT
+                    IF NOT PCODE-IS-VALID
+                        MOVE "MALFORMED POSTAL CODE" TO WS-REASON
+                    END-IF
+                END-IF
+            END-IF
+
+            IF WS-REASON NOT = SPACES
+                SET LS-INVALID-ADDRESS TO TRUE
+                PERFORM 3000-WRITE-EXCEPTION
+            END-IF
+            GOBACK.
+
+      *> Allowed: letters, digits, spaces, and . , ' - characters.
+        1000-CHECK-TEXT-CLEAN.
+            SET TEXT-IS-CLEAN TO TRUE
+            MOVE 20 TO WS-SCAN-LEN
+            PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                    UNTIL WS-CHAR-IDX > WS-SCAN-LEN
+                MOVE WS-SCAN-TEXT (WS-CHAR-IDX:1) TO WS-ONE-CHAR
+                IF WS-ONE-CHAR NOT = SPACE
+                    IF (WS-ONE-CHAR < "A" OR WS-ONE-CHAR > "Z")
+                       AND (WS-ONE-CHAR < "a" OR WS-ONE-CHAR > "z")
+                       AND (WS-ONE-CHAR < "0" OR WS-ONE-CHAR > "9")
+                       AND WS-ONE-CHAR NOT = "."
+                       AND WS-ONE-CHAR NOT = ","
+                       AND WS-ONE-CHAR NOT = "'"
+                       AND WS-ONE-CHAR NOT = "-"
+                        MOVE "N" TO WS-CLEAN-SW
+                    END-IF
+                END-IF
+            END-PERFORM.
+
+      *> Accepts a 5-digit US ZIP, a ZIP+4 (NNNNN-NNNN), or a Canadian
+      *> postal code (ANA NAN), left-justified with trailing spaces.
+        2000-CHECK-PCODE-FORMAT.
+            SET PCODE-IS-VALID TO TRUE
+            MOVE LS-PCODE (1:5) TO WS-ZIP5
+            IF WS-ZIP5 IS NUMERIC AND LS-PCODE (6:5) = SPACES
+                CONTINUE
+            ELSE
+                MOVE LS-PCODE (6:1) TO WS-ZIP-DASH
+                MOVE LS-PCODE (7:4) TO WS-ZIP4
+                IF WS-ZIP5 IS NUMERIC AND WS-ZIP-DASH = "-"
+                        AND WS-ZIP4 IS NUMERIC
+                    CONTINUE
+                ELSE
+                    IF LS-PCODE (1:1) IS ALPHABETIC
+                            AND LS-PCODE (2:1) IS NUMERIC
+                            AND LS-PCODE (3:1) IS ALPHABETIC
+                            AND LS-PCODE (4:1) = SPACE
+                            AND LS-PCODE (5:1) IS NUMERIC
+                            AND LS-PCODE (6:1) IS ALPHABETIC
+                            AND LS-PCODE (7:1) IS NUMERIC
+                            AND LS-PCODE (8:3) = SPACES
+                        CONTINUE
+                    ELSE
+                        MOVE "N" TO WS-PCODE-SW
+                    END-IF
+                END-IF
+            END-IF.
+
+        3000-WRITE-EXCEPTION.
+            IF NOT ADDRRPT-FILE-OPEN
+                OPEN EXTEND ADDRRPT-FILE
+                IF WS-ADDRRPT-STATUS = "05" OR WS-ADDRRPT-STATUS = "35"
+                    OPEN OUTPUT ADDRRPT-FILE
+                END-IF
+                SET ADDRRPT-FILE-OPEN TO TRUE
+            END-IF
+            MOVE SPACES TO ADDRRPT-LINE
+            STRING LS-POLICYNUM DELIMITED BY SIZE
+                   "  "         DELIMITED BY SIZE
+                   WS-REASON    DELIMITED BY SIZE
+                INTO ADDRRPT-LINE
+            WRITE ADDRRPT-LINE.

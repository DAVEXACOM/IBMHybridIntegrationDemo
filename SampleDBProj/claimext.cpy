@@ -0,0 +1,12 @@
+      *> CLAIMS-EXTRACT-RECORD - nightly feed to the claims system so
+      *> claims intake can match a caller to their policy.  Field
+      *> names mirror MEMBER so MOVE CORRESPONDING can map them.
+       01  CLAIMS-EXTRACT-RECORD.
+         05 POLICYNUM    PIC X(8).
+         05 POLICYTYPE   PIC X(4).
+         05 FIRSTNAME    PIC X(16).
+         05 LASTNAME     PIC X(16).
+         05 STREETNUM    PIC X(4).
+         05 STREETNAME   PIC X(20).
+         05 CITY         PIC X(20).
+         05 PCODE        PIC X(10).

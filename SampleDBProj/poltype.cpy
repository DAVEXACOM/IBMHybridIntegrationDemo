@@ -0,0 +1,7 @@
+      *> POLTYPE-RECORD - policy type decode/reference record, keyed by
+      *> the 4-character POLTYPE-CODE that appears as POLICYTYPE on
+      *> MEMBER.
+       01  POLTYPE-RECORD.
+         05 POLTYPE-CODE       PIC X(4).
+         05 POLTYPE-DESC       PIC X(20).
+         05 POLTYPE-PREM-CLASS PIC X(1).

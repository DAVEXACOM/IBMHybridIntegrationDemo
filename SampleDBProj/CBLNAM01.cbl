@@ -0,0 +1,214 @@
+      *> CBLNAM01 - nightly load of policy member records into the
+      *> indexed policy master (POLMAST), keyed on POLICYNUM.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CBLNAM01.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT MEMLOAD-FILE ASSIGN TO "MEMLOAD"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-MEMLOAD-STATUS.
+
+            SELECT POLMAST-FILE ASSIGN TO "POLMAST"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS POLICYNUM OF POLMAST-RECORD
+                FILE STATUS IS WS-POLMAST-STATUS.
+
+            SELECT RESTART-CARD-FILE ASSIGN TO "RESTCARD"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RESTCARD-STATUS.
+
+            SELECT CHKPT-LOG-FILE ASSIGN TO "CHKPTLOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CHKPTLOG-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  MEMLOAD-FILE.
+            COPY member REPLACING ==MEMBER== BY ==MEMLOAD-RECORD==.
+
+        FD  POLMAST-FILE.
+            COPY member REPLACING ==MEMBER== BY ==POLMAST-RECORD==.
+
+      *> RESTART-CARD - restart control card.  Blank RESTART-POLICYNUM
+      *> means a fresh run; otherwise the load resumes with the record
+      *> after the one named, skipping what a prior run already
+      *> committed.  CHECKPOINT-INTERVAL of zero means no restart card
+      *> was supplied, so the shop default interval below is used.
+        FD  RESTART-CARD-FILE.
+        01  RESTART-CARD.
+            05 RESTART-POLICYNUM    PIC X(8).
+            05 RESTART-INTERVAL     PIC 9(5).
+
+        FD  CHKPT-LOG-FILE.
+        01  CHKPT-LOG-LINE          PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01  WS-MEMLOAD-STATUS       PIC X(2).
+            88 MEMLOAD-OK           VALUE "00".
+            88 MEMLOAD-EOF          VALUE "10".
+        01  WS-POLMAST-STATUS       PIC X(2).
+            88 POLMAST-OK           VALUE "00" "02".
+            88 POLMAST-NOTFND       VALUE "23".
+        01  WS-RESTCARD-STATUS      PIC X(2).
+            88 RESTCARD-OK          VALUE "00".
+        01  WS-CHKPTLOG-STATUS      PIC X(2).
+
+        01  WS-SWITCHES.
+            05 WS-EOF-SW            PIC X(1) VALUE "N".
+              88 END-OF-LOAD        VALUE "Y".
+            05 WS-SKIPPING-SW       PIC X(1) VALUE "N".
+              88 SKIPPING-TO-RESTART VALUE "Y".
+
+        01  WS-COUNTERS.
+            05 WS-READ-COUNT        PIC 9(7) VALUE ZERO.
+            05 WS-LOAD-COUNT        PIC 9(7) VALUE ZERO.
+            05 WS-REJECT-COUNT      PIC 9(7) VALUE ZERO.
+            05 WS-SINCE-CHECKPOINT  PIC 9(7) VALUE ZERO.
+
+        01  WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 100.
+        01  WS-LAST-COMMITTED-KEY   PIC X(8) VALUE SPACES.
+        01  WS-PREV-READ-KEY        PIC X(8) VALUE SPACES.
+
+        01  WS-POLTYPE-VALID-SW     PIC X(1).
+            88 POLTYPE-IS-VALID     VALUE "Y".
+
+        01  WS-ADDRESS-VALID-SW     PIC X(1).
+            88 ADDRESS-IS-VALID     VALUE "Y".
+
+        PROCEDURE DIVISION.
+        0000-MAIN-PARA.
+            PERFORM 1000-INITIALIZE
+            PERFORM 2000-PROCESS-MEMLOAD UNTIL END-OF-LOAD
+            PERFORM 3000-TERMINATE
+            STOP RUN.
+
+        1000-INITIALIZE.
+            PERFORM 1100-READ-RESTART-CARD
+            OPEN INPUT MEMLOAD-FILE
+            OPEN I-O POLMAST-FILE
+            OPEN OUTPUT CHKPT-LOG-FILE
+            IF NOT POLMAST-OK
+                DISPLAY "CBLNAM01: UNABLE TO OPEN POLMAST, STATUS="
+                        WS-POLMAST-STATUS
+                MOVE "Y" TO WS-EOF-SW
+            END-IF
+            PERFORM 1300-READ-MEMLOAD-RECORD
+            IF SKIPPING-TO-RESTART
+                PERFORM 1200-SKIP-TO-RESTART-POINT
+            END-IF.
+
+        1100-READ-RESTART-CARD.
+            OPEN INPUT RESTART-CARD-FILE
+            IF RESTCARD-OK
+                READ RESTART-CARD-FILE
+                    AT END MOVE SPACES TO RESTART-CARD
+                END-READ
+                IF RESTART-INTERVAL NOT = ZERO
+                    MOVE RESTART-INTERVAL TO WS-CHECKPOINT-INTERVAL
+                END-IF
+                IF RESTART-POLICYNUM NOT = SPACES
+                    MOVE RESTART-POLICYNUM TO WS-LAST-COMMITTED-KEY
+                    MOVE "Y" TO WS-SKIPPING-SW
+                    DISPLAY "CBLNAM01: RESTARTING AFTER POLICYNUM "
+                            WS-LAST-COMMITTED-KEY
+                END-IF
+                CLOSE RESTART-CARD-FILE
+            END-IF.
+
+      *> Skip every MEMLOAD record already committed in the prior run
+      *> (POLICYNUM <= the restart card's last-committed key).  Input
+      *> order is enforced ascending by POLICYNUM (same as the master)
+      *> in 1300-READ-MEMLOAD-RECORD, so a record can never be skipped
+      *> here without having actually been seen in that order.
+        1200-SKIP-TO-RESTART-POINT.
+            PERFORM UNTIL END-OF-LOAD
+                    OR POLICYNUM OF MEMLOAD-RECORD
+                       > WS-LAST-COMMITTED-KEY
+                ADD 1 TO WS-READ-COUNT
+                PERFORM 1300-READ-MEMLOAD-RECORD
+            END-PERFORM.
+
+      *> Every MEMLOAD read passes through here so out-of-sequence
+      *> input is caught immediately rather than silently mis-skipped
+      *> by the restart logic above.
+        1300-READ-MEMLOAD-RECORD.
+            READ MEMLOAD-FILE
+                AT END MOVE "Y" TO WS-EOF-SW
+            END-READ
+            IF NOT END-OF-LOAD
+                IF POLICYNUM OF MEMLOAD-RECORD < WS-PREV-READ-KEY
+                    DISPLAY "CBLNAM01: MEMLOAD OUT OF POLICYNUM "
+                            "ORDER AT " POLICYNUM OF MEMLOAD-RECORD
+                    PERFORM 9999-ABEND
+                END-IF
+                MOVE POLICYNUM OF MEMLOAD-RECORD TO WS-PREV-READ-KEY
+            END-IF.
+
+        2000-PROCESS-MEMLOAD.
+            ADD 1 TO WS-READ-COUNT
+            PERFORM 2100-LOAD-ONE-RECORD
+            PERFORM 1300-READ-MEMLOAD-RECORD.
+
+        2100-LOAD-ONE-RECORD.
+            CALL "CBLPOLVL" USING POLICYTYPE OF MEMLOAD-RECORD
+                                   WS-POLTYPE-VALID-SW
+            IF NOT POLTYPE-IS-VALID
+                DISPLAY "CBLNAM01: REJECTED UNKNOWN POLICYTYPE "
+                        POLICYTYPE OF MEMLOAD-RECORD
+                        " FOR POLICYNUM "
+                        POLICYNUM OF MEMLOAD-RECORD
+                ADD 1 TO WS-REJECT-COUNT
+            ELSE
+                CALL "CBLADDRV" USING POLICYNUM OF MEMLOAD-RECORD
+                                       STREETNAME OF MEMLOAD-RECORD
+                                       CITY OF MEMLOAD-RECORD
+                                       PCODE OF MEMLOAD-RECORD
+                                       WS-ADDRESS-VALID-SW
+                MOVE CORRESPONDING MEMLOAD-RECORD TO POLMAST-RECORD
+                WRITE POLMAST-RECORD
+                    INVALID KEY
+                        DISPLAY "CBLNAM01: REJECTED DUP POLICYNUM "
+                                POLICYNUM OF MEMLOAD-RECORD
+                        ADD 1 TO WS-REJECT-COUNT
+                    NOT INVALID KEY
+                        ADD 1 TO WS-LOAD-COUNT
+                        ADD 1 TO WS-SINCE-CHECKPOINT
+                        MOVE POLICYNUM OF POLMAST-RECORD
+                            TO WS-LAST-COMMITTED-KEY
+                        IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                            PERFORM 2900-TAKE-CHECKPOINT
+                        END-IF
+                END-WRITE
+            END-IF.
+
+        2900-TAKE-CHECKPOINT.
+            MOVE SPACES TO CHKPT-LOG-LINE
+            STRING "CHECKPOINT - LAST COMMITTED POLICYNUM "
+                                                 DELIMITED BY SIZE
+                   WS-LAST-COMMITTED-KEY         DELIMITED BY SIZE
+                INTO CHKPT-LOG-LINE
+            WRITE CHKPT-LOG-LINE
+            MOVE ZERO TO WS-SINCE-CHECKPOINT.
+
+        3000-TERMINATE.
+            CLOSE MEMLOAD-FILE
+            CLOSE POLMAST-FILE
+            CLOSE CHKPT-LOG-FILE
+            DISPLAY "CBLNAM01: READ=" WS-READ-COUNT
+                    " LOADED=" WS-LOAD-COUNT
+                    " REJECTED=" WS-REJECT-COUNT.
+
+      *> MEMLOAD input sequence is broken - a restart of this run could
+      *> silently mis-skip records, so stop the job rather than load
+      *> further and leave it to the operator to fix the input and
+      *> rerun from scratch (no restart card).
+        9999-ABEND.
+            DISPLAY "CBLNAM01: ABENDING - MEMLOAD INPUT SEQUENCE ERROR"
+            CLOSE MEMLOAD-FILE
+            CLOSE POLMAST-FILE
+            CLOSE CHKPT-LOG-FILE
+            MOVE 16 TO RETURN-CODE
+            STOP RUN.

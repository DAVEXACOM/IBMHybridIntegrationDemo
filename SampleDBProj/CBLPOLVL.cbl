@@ -0,0 +1,49 @@
+      *> CBLPOLVL - common POLICYTYPE validation subprogram.  Looks up
+      *> a policy type code against the POLTYPE master and returns
+      *> whether it is on file, so any program populating MEMBER can
+      *> reject or flag a code that isn't a real policy type.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CBLPOLVL.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT POLTYPE-FILE ASSIGN TO "POLTYPE"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS POLTYPE-CODE
+                FILE STATUS IS WS-POLTYPE-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  POLTYPE-FILE.
+            COPY poltype.
+
+        WORKING-STORAGE SECTION.
+        01  WS-POLTYPE-STATUS        PIC X(2).
+            88 POLTYPE-OK            VALUE "00".
+            88 POLTYPE-NOTFND        VALUE "23".
+
+        01  WS-FILE-OPEN-SW          PIC X(1) VALUE "N".
+            88 POLTYPE-FILE-OPEN     VALUE "Y".
+
+        LINKAGE SECTION.
+        01  LS-POLICYTYPE            PIC X(4).
+        01  LS-VALID-SW              PIC X(1).
+            88 LS-VALID-CODE         VALUE "Y".
+            88 LS-INVALID-CODE       VALUE "N".
+
+        PROCEDURE DIVISION USING LS-POLICYTYPE LS-VALID-SW.
+        0000-MAIN-PARA.
+            IF NOT POLTYPE-FILE-OPEN
+                OPEN INPUT POLTYPE-FILE
+                SET POLTYPE-FILE-OPEN TO TRUE
+            END-IF
+            MOVE LS-POLICYTYPE TO POLTYPE-CODE
+            READ POLTYPE-FILE
+                INVALID KEY
+                    SET LS-INVALID-CODE TO TRUE
+                NOT INVALID KEY
+                    SET LS-VALID-CODE TO TRUE
+            END-READ
+            GOBACK.

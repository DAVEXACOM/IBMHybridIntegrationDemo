@@ -0,0 +1,317 @@
+      *> CBLNAM04 - policy master maintenance transaction.  Applies a
+      *> batch of add/change/delete transactions against the indexed
+      *> policy master (POLMAST), keyed on POLICYNUM, and reports the
+      *> result of every transaction.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CBLNAM04.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT MAINTXN-FILE ASSIGN TO "MAINTXN"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-MAINTXN-STATUS.
+
+            SELECT POLMAST-FILE ASSIGN TO "POLMAST"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS POLICYNUM OF POLMAST-RECORD
+                FILE STATUS IS WS-POLMAST-STATUS.
+
+            SELECT MAINRPT-FILE ASSIGN TO "MAINRPT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-MAINRPT-STATUS.
+
+            SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  MAINTXN-FILE.
+            COPY maintxn.
+
+        FD  POLMAST-FILE.
+            COPY member REPLACING ==MEMBER== BY ==POLMAST-RECORD==.
+
+        FD  MAINRPT-FILE.
+        01  MAINRPT-LINE             PIC X(80).
+
+        FD  AUDIT-FILE.
+            COPY audit.
+
+        WORKING-STORAGE SECTION.
+        01  WS-MAINTXN-STATUS        PIC X(2).
+            88 MAINTXN-EOF           VALUE "10".
+        01  WS-POLMAST-STATUS        PIC X(2).
+            88 POLMAST-OK            VALUE "00".
+            88 POLMAST-NOTFND        VALUE "23".
+            88 POLMAST-DUPKEY        VALUE "22".
+        01  WS-MAINRPT-STATUS        PIC X(2).
+        01  WS-AUDIT-STATUS          PIC X(2).
+
+        01  WS-SWITCHES.
+            05 WS-EOF-SW             PIC X(1) VALUE "N".
+              88 END-OF-MAINTXN      VALUE "Y".
+
+        01  WS-COUNTERS.
+            05 WS-TXN-COUNT          PIC 9(7) VALUE ZERO.
+            05 WS-ADD-COUNT          PIC 9(7) VALUE ZERO.
+            05 WS-CHANGE-COUNT       PIC 9(7) VALUE ZERO.
+            05 WS-DELETE-COUNT       PIC 9(7) VALUE ZERO.
+            05 WS-REJECT-COUNT       PIC 9(7) VALUE ZERO.
+
+        01  WS-ADDRESS-VALID-SW      PIC X(1).
+            88 ADDRESS-IS-VALID      VALUE "Y".
+
+        01  WS-POLTYPE-VALID-SW      PIC X(1).
+            88 POLTYPE-IS-VALID      VALUE "Y".
+
+        01  WS-TODAY                 PIC 9(8).
+        01  WS-EXP-YYYY               PIC 9(4).
+        01  WS-EXP-MMDD               PIC 9(4).
+
+        01  WS-RESULT-LINE.
+            05 WS-RES-POLICYNUM      PIC X(8).
+            05 FILLER                PIC X(2) VALUE SPACES.
+            05 WS-RES-CODE           PIC X(1).
+            05 FILLER                PIC X(2) VALUE SPACES.
+            05 WS-RES-MESSAGE        PIC X(40).
+
+        PROCEDURE DIVISION.
+        0000-MAIN-PARA.
+            PERFORM 1000-INITIALIZE
+            PERFORM 2000-PROCESS-TXN UNTIL END-OF-MAINTXN
+            PERFORM 3000-TERMINATE
+            STOP RUN.
+
+        1000-INITIALIZE.
+            MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY
+            OPEN INPUT MAINTXN-FILE
+            OPEN I-O POLMAST-FILE
+            OPEN OUTPUT MAINRPT-FILE
+            OPEN EXTEND AUDIT-FILE
+            IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+                OPEN OUTPUT AUDIT-FILE
+            END-IF
+            READ MAINTXN-FILE
+                AT END MOVE "Y" TO WS-EOF-SW
+            END-READ.
+
+        2000-PROCESS-TXN.
+            ADD 1 TO WS-TXN-COUNT
+            MOVE TXN-POLICYNUM TO WS-RES-POLICYNUM
+            MOVE TXN-CODE      TO WS-RES-CODE
+            EVALUATE TRUE
+                WHEN TXN-ADD
+                    PERFORM 2100-ADD-MEMBER
+                WHEN TXN-CHANGE
+                    PERFORM 2200-CHANGE-MEMBER
+                WHEN TXN-DELETE
+                    PERFORM 2300-DELETE-MEMBER
+                WHEN OTHER
+                    MOVE "REJECTED - UNKNOWN TRANSACTION CODE"
+                        TO WS-RES-MESSAGE
+                    ADD 1 TO WS-REJECT-COUNT
+            END-EVALUATE
+            PERFORM 2900-WRITE-RESULT
+            READ MAINTXN-FILE
+                AT END MOVE "Y" TO WS-EOF-SW
+            END-READ.
+
+        2100-ADD-MEMBER.
+            CALL "CBLPOLVL" USING TXN-POLICYTYPE WS-POLTYPE-VALID-SW
+            EVALUATE TRUE
+                WHEN NOT POLTYPE-IS-VALID
+                    MOVE "REJECTED - UNKNOWN POLICYTYPE"
+                        TO WS-RES-MESSAGE
+                    ADD 1 TO WS-REJECT-COUNT
+                WHEN TXN-DATE-OF-BIRTH = ZERO
+                    MOVE "REJECTED - MISSING DATE OF BIRTH"
+                        TO WS-RES-MESSAGE
+                    ADD 1 TO WS-REJECT-COUNT
+                WHEN OTHER
+                    PERFORM 2150-BUILD-NEW-MEMBER
+            END-EVALUATE.
+
+        2150-BUILD-NEW-MEMBER.
+            MOVE SPACES TO POLMAST-RECORD
+            MOVE ZERO TO AGE OF POLMAST-RECORD
+            MOVE TXN-POLICYNUM   TO POLICYNUM OF POLMAST-RECORD
+            MOVE TXN-POLICYTYPE  TO POLICYTYPE OF POLMAST-RECORD
+            MOVE TXN-FIRSTNAME   TO FIRSTNAME OF POLMAST-RECORD
+            MOVE TXN-LASTNAME    TO LASTNAME OF POLMAST-RECORD
+            MOVE TXN-STREETNUM   TO STREETNUM OF POLMAST-RECORD
+            MOVE TXN-STREETNAME  TO STREETNAME OF POLMAST-RECORD
+            MOVE TXN-CITY        TO CITY OF POLMAST-RECORD
+            MOVE TXN-PCODE       TO PCODE OF POLMAST-RECORD
+            MOVE TXN-DATE-OF-BIRTH TO DATE-OF-BIRTH OF POLMAST-RECORD
+            IF TXN-POLICY-EFF-DATE = ZERO
+                MOVE WS-TODAY TO POLICY-EFF-DATE OF POLMAST-RECORD
+            ELSE
+                MOVE TXN-POLICY-EFF-DATE
+                    TO POLICY-EFF-DATE OF POLMAST-RECORD
+            END-IF
+            IF TXN-POLICY-EXP-DATE = ZERO
+                PERFORM 2160-DEFAULT-EXP-DATE
+            ELSE
+                MOVE TXN-POLICY-EXP-DATE
+                    TO POLICY-EXP-DATE OF POLMAST-RECORD
+            END-IF
+            SET STATUS-ACTIVE OF POLMAST-RECORD TO TRUE
+            CALL "CBLADDRV" USING POLICYNUM OF POLMAST-RECORD
+                                   STREETNAME OF POLMAST-RECORD
+                                   CITY OF POLMAST-RECORD
+                                   PCODE OF POLMAST-RECORD
+                                   WS-ADDRESS-VALID-SW
+            WRITE POLMAST-RECORD
+                INVALID KEY
+                    MOVE "REJECTED - POLICYNUM ALREADY ON FILE"
+                        TO WS-RES-MESSAGE
+                    ADD 1 TO WS-REJECT-COUNT
+                NOT INVALID KEY
+                    MOVE "ADDED" TO WS-RES-MESSAGE
+                    ADD 1 TO WS-ADD-COUNT
+                    MOVE SPACES TO AUDIT-BEFORE-IMAGE
+                    MOVE ZERO TO BEFORE-AGE BEFORE-POLICY-EFF-DATE
+                                 BEFORE-POLICY-EXP-DATE
+                                 BEFORE-DATE-OF-BIRTH
+                    PERFORM 2295-CAPTURE-AFTER-IMAGE
+                    SET AUDIT-ACTION-ADD TO TRUE
+                    PERFORM 2290-WRITE-AUDIT-RECORD
+            END-WRITE.
+
+      *> No expiry supplied on the add transaction - default to a
+      *> one-year term from the effective date.
+        2160-DEFAULT-EXP-DATE.
+            MOVE POLICY-EFF-DATE OF POLMAST-RECORD (1:4) TO WS-EXP-YYYY
+            MOVE POLICY-EFF-DATE OF POLMAST-RECORD (5:4) TO WS-EXP-MMDD
+            ADD 1 TO WS-EXP-YYYY
+            MOVE WS-EXP-YYYY TO POLICY-EXP-DATE OF POLMAST-RECORD (1:4)
+            MOVE WS-EXP-MMDD TO POLICY-EXP-DATE OF POLMAST-RECORD (5:4).
+
+        2200-CHANGE-MEMBER.
+            MOVE TXN-POLICYNUM TO POLICYNUM OF POLMAST-RECORD
+            READ POLMAST-FILE
+                INVALID KEY
+                    MOVE "REJECTED - POLICYNUM NOT ON FILE"
+                        TO WS-RES-MESSAGE
+                    ADD 1 TO WS-REJECT-COUNT
+                NOT INVALID KEY
+                    PERFORM 2205-CAPTURE-BEFORE-IMAGE
+                    PERFORM 2210-APPLY-CHANGES
+                    CALL "CBLADDRV" USING POLICYNUM OF POLMAST-RECORD
+                                     STREETNAME OF POLMAST-RECORD
+                                     CITY OF POLMAST-RECORD
+                                     PCODE OF POLMAST-RECORD
+                                     WS-ADDRESS-VALID-SW
+                    REWRITE POLMAST-RECORD
+                    MOVE "CHANGED" TO WS-RES-MESSAGE
+                    ADD 1 TO WS-CHANGE-COUNT
+                    PERFORM 2295-CAPTURE-AFTER-IMAGE
+                    SET AUDIT-ACTION-CHANGE TO TRUE
+                    PERFORM 2290-WRITE-AUDIT-RECORD
+            END-READ.
+
+        2205-CAPTURE-BEFORE-IMAGE.
+            MOVE POLICYNUM OF POLMAST-RECORD  TO BEFORE-POLICYNUM
+            MOVE POLICYTYPE OF POLMAST-RECORD TO BEFORE-POLICYTYPE
+            MOVE FIRSTNAME OF POLMAST-RECORD  TO BEFORE-FIRSTNAME
+            MOVE LASTNAME OF POLMAST-RECORD   TO BEFORE-LASTNAME
+            MOVE STREETNUM OF POLMAST-RECORD  TO BEFORE-STREETNUM
+            MOVE STREETNAME OF POLMAST-RECORD TO BEFORE-STREETNAME
+            MOVE CITY OF POLMAST-RECORD       TO BEFORE-CITY
+            MOVE PCODE OF POLMAST-RECORD      TO BEFORE-PCODE
+            MOVE AGE OF POLMAST-RECORD        TO BEFORE-AGE
+            MOVE POL-STATUS OF POLMAST-RECORD TO BEFORE-POL-STATUS
+            MOVE POLICY-EFF-DATE OF POLMAST-RECORD
+                TO BEFORE-POLICY-EFF-DATE
+            MOVE POLICY-EXP-DATE OF POLMAST-RECORD
+                TO BEFORE-POLICY-EXP-DATE
+            MOVE DATE-OF-BIRTH OF POLMAST-RECORD
+                TO BEFORE-DATE-OF-BIRTH.
+
+        2295-CAPTURE-AFTER-IMAGE.
+            MOVE POLICYNUM OF POLMAST-RECORD  TO AFTER-POLICYNUM
+            MOVE POLICYTYPE OF POLMAST-RECORD TO AFTER-POLICYTYPE
+            MOVE FIRSTNAME OF POLMAST-RECORD  TO AFTER-FIRSTNAME
+            MOVE LASTNAME OF POLMAST-RECORD   TO AFTER-LASTNAME
+            MOVE STREETNUM OF POLMAST-RECORD  TO AFTER-STREETNUM
+            MOVE STREETNAME OF POLMAST-RECORD TO AFTER-STREETNAME
+            MOVE CITY OF POLMAST-RECORD       TO AFTER-CITY
+            MOVE PCODE OF POLMAST-RECORD      TO AFTER-PCODE
+            MOVE AGE OF POLMAST-RECORD        TO AFTER-AGE
+            MOVE POL-STATUS OF POLMAST-RECORD TO AFTER-POL-STATUS
+            MOVE POLICY-EFF-DATE OF POLMAST-RECORD
+                TO AFTER-POLICY-EFF-DATE
+            MOVE POLICY-EXP-DATE OF POLMAST-RECORD
+                TO AFTER-POLICY-EXP-DATE
+            MOVE DATE-OF-BIRTH OF POLMAST-RECORD
+                TO AFTER-DATE-OF-BIRTH.
+
+        2290-WRITE-AUDIT-RECORD.
+            MOVE TXN-POLICYNUM TO AUDIT-POLICYNUM
+            MOVE FUNCTION CURRENT-DATE (1:14) TO AUDIT-TIMESTAMP
+            MOVE TXN-USERID TO AUDIT-USERID
+            WRITE AUDIT-RECORD.
+
+        2210-APPLY-CHANGES.
+            IF TXN-FIRSTNAME NOT = SPACES
+                MOVE TXN-FIRSTNAME TO FIRSTNAME OF POLMAST-RECORD
+            END-IF
+            IF TXN-LASTNAME NOT = SPACES
+                MOVE TXN-LASTNAME TO LASTNAME OF POLMAST-RECORD
+            END-IF
+            IF TXN-STREETNUM NOT = SPACES
+                MOVE TXN-STREETNUM TO STREETNUM OF POLMAST-RECORD
+            END-IF
+            IF TXN-STREETNAME NOT = SPACES
+                MOVE TXN-STREETNAME TO STREETNAME OF POLMAST-RECORD
+            END-IF
+            IF TXN-CITY NOT = SPACES
+                MOVE TXN-CITY TO CITY OF POLMAST-RECORD
+            END-IF
+            IF TXN-PCODE NOT = SPACES
+                MOVE TXN-PCODE TO PCODE OF POLMAST-RECORD
+            END-IF.
+
+        2300-DELETE-MEMBER.
+            MOVE TXN-POLICYNUM TO POLICYNUM OF POLMAST-RECORD
+            READ POLMAST-FILE
+                INVALID KEY
+                    MOVE "REJECTED - POLICYNUM NOT ON FILE"
+                        TO WS-RES-MESSAGE
+                    ADD 1 TO WS-REJECT-COUNT
+                NOT INVALID KEY
+                    PERFORM 2205-CAPTURE-BEFORE-IMAGE
+                    DELETE POLMAST-FILE RECORD
+                    MOVE "DELETED" TO WS-RES-MESSAGE
+                    ADD 1 TO WS-DELETE-COUNT
+                    MOVE SPACES TO AUDIT-AFTER-IMAGE
+                    MOVE ZERO TO AFTER-AGE AFTER-POLICY-EFF-DATE
+                                 AFTER-POLICY-EXP-DATE
+                                 AFTER-DATE-OF-BIRTH
+                    SET AUDIT-ACTION-DELETE TO TRUE
+                    PERFORM 2290-WRITE-AUDIT-RECORD
+            END-READ.
+
+        2900-WRITE-RESULT.
+            MOVE SPACES TO MAINRPT-LINE
+            STRING WS-RES-POLICYNUM DELIMITED BY SIZE
+                   "  "             DELIMITED BY SIZE
+                   WS-RES-CODE       DELIMITED BY SIZE
+                   "  "             DELIMITED BY SIZE
+                   WS-RES-MESSAGE    DELIMITED BY SIZE
+                INTO MAINRPT-LINE
+            WRITE MAINRPT-LINE.
+
+        3000-TERMINATE.
+            CLOSE MAINTXN-FILE
+            CLOSE POLMAST-FILE
+            CLOSE MAINRPT-FILE
+            CLOSE AUDIT-FILE
+            DISPLAY "CBLNAM04: TXNS=" WS-TXN-COUNT
+                    " ADDED=" WS-ADD-COUNT
+                    " CHANGED=" WS-CHANGE-COUNT
+                    " DELETED=" WS-DELETE-COUNT
+                    " REJECTED=" WS-REJECT-COUNT.

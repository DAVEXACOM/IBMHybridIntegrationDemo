@@ -0,0 +1,189 @@
+      *> CBLNAM05 - duplicate-policy and duplicate-member reconciliation
+      *> Sorts the policy master by POLICYNUM to find the same policy
+      *> number appearing twice, and again by name+address to find the
+      *> same person's name and address appearing under two different
+      *> policy numbers from a data-entry slip.  Scans POLMAST rather
+      *> than one night's load extract so it catches duplicates across
+      *> load runs and members added directly through CBLNAM04.  Prints
+      *> an exception line for every duplicate or near-duplicate found.
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CBLNAM05.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT POLMAST-FILE ASSIGN TO "POLMAST"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS POLICYNUM OF POLMAST-RECORD
+                FILE STATUS IS WS-POLMAST-STATUS.
+
+            SELECT SORT-POLNUM ASSIGN TO "SRTPOLWK".
+
+            SELECT SRT-POLNUM-WORK ASSIGN TO "SRTPOL"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT SORT-NAMEADR ASSIGN TO "SRTNAMWK".
+
+            SELECT SRT-NAMEADR-WORK ASSIGN TO "SRTNAM"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT RECONRPT-FILE ASSIGN TO "RECONRPT"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  POLMAST-FILE.
+            COPY member REPLACING ==MEMBER== BY ==POLMAST-RECORD==.
+
+        SD  SORT-POLNUM.
+            COPY member REPLACING ==MEMBER== BY ==SORT-POLNUM-REC==.
+
+        FD  SRT-POLNUM-WORK.
+            COPY member REPLACING ==MEMBER== BY ==POLNUM-OUT-RECORD==.
+
+        SD  SORT-NAMEADR.
+            COPY member REPLACING ==MEMBER== BY ==SORT-NAMEADR-REC==.
+
+        FD  SRT-NAMEADR-WORK.
+            COPY member REPLACING ==MEMBER== BY ==NAMEADR-OUT-RECORD==.
+
+        FD  RECONRPT-FILE.
+        01  RECONRPT-LINE            PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01  WS-POLMAST-STATUS         PIC X(2).
+
+        01  WS-SWITCHES.
+            05 WS-EOF-SW             PIC X(1) VALUE "N".
+              88 END-OF-SORT-FILE    VALUE "Y".
+
+        01  WS-PREV-POLICYNUM        PIC X(8) VALUE SPACES.
+        01  WS-DUP-POLNUM-COUNT      PIC 9(7) VALUE ZERO.
+
+        01  WS-PREV-NAME-KEY.
+            05 WS-PREV-FIRSTNAME     PIC X(16).
+            05 WS-PREV-LASTNAME      PIC X(16).
+            05 WS-PREV-STREETNAME    PIC X(20).
+            05 WS-PREV-CITY          PIC X(20).
+        01  WS-GROUP-ANCHOR-POLICYNUM PIC X(8).
+        01  WS-DUP-NAME-COUNT        PIC 9(7) VALUE ZERO.
+
+        PROCEDURE DIVISION.
+        0000-MAIN-PARA.
+            PERFORM 1000-OPEN-REPORT
+            PERFORM 2000-FIND-DUP-POLICYNUM
+            PERFORM 3000-FIND-DUP-NAME-ADDRESS
+            PERFORM 9000-TERMINATE
+            STOP RUN.
+
+        1000-OPEN-REPORT.
+            OPEN OUTPUT RECONRPT-FILE
+            MOVE "POLICY MEMBER RECONCILIATION EXCEPTION REPORT"
+                TO RECONRPT-LINE
+            WRITE RECONRPT-LINE.
+
+        2000-FIND-DUP-POLICYNUM.
+            SORT SORT-POLNUM
+                ON ASCENDING KEY POLICYNUM OF SORT-POLNUM-REC
+                USING POLMAST-FILE
+                GIVING SRT-POLNUM-WORK
+
+            MOVE "N" TO WS-EOF-SW
+            MOVE SPACES TO WS-PREV-POLICYNUM
+            OPEN INPUT SRT-POLNUM-WORK
+            READ SRT-POLNUM-WORK
+                AT END MOVE "Y" TO WS-EOF-SW
+            END-READ
+            PERFORM UNTIL END-OF-SORT-FILE
+                IF POLICYNUM OF POLNUM-OUT-RECORD = WS-PREV-POLICYNUM
+                    ADD 1 TO WS-DUP-POLNUM-COUNT
+                    MOVE SPACES TO RECONRPT-LINE
+                    STRING "DUPLICATE POLICYNUM  "  DELIMITED BY SIZE
+                           POLICYNUM OF POLNUM-OUT-RECORD
+                                                    DELIMITED BY SIZE
+                        INTO RECONRPT-LINE
+                    WRITE RECONRPT-LINE
+                END-IF
+                MOVE POLICYNUM OF POLNUM-OUT-RECORD TO WS-PREV-POLICYNUM
+                READ SRT-POLNUM-WORK
+                    AT END MOVE "Y" TO WS-EOF-SW
+                END-READ
+            END-PERFORM
+            CLOSE SRT-POLNUM-WORK.
+
+        3000-FIND-DUP-NAME-ADDRESS.
+            SORT SORT-NAMEADR
+                ON ASCENDING KEY FIRSTNAME OF SORT-NAMEADR-REC
+                                 LASTNAME OF SORT-NAMEADR-REC
+                                 STREETNAME OF SORT-NAMEADR-REC
+                                 CITY OF SORT-NAMEADR-REC
+                USING POLMAST-FILE
+                GIVING SRT-NAMEADR-WORK
+
+            MOVE "N" TO WS-EOF-SW
+            MOVE SPACES TO WS-PREV-NAME-KEY
+            MOVE SPACES TO WS-GROUP-ANCHOR-POLICYNUM
+            OPEN INPUT SRT-NAMEADR-WORK
+            READ SRT-NAMEADR-WORK
+                AT END MOVE "Y" TO WS-EOF-SW
+            END-READ
+            PERFORM UNTIL END-OF-SORT-FILE
+                PERFORM 3100-CHECK-NAME-ADDRESS-GROUP
+                READ SRT-NAMEADR-WORK
+                    AT END MOVE "Y" TO WS-EOF-SW
+                END-READ
+            END-PERFORM
+            CLOSE SRT-NAMEADR-WORK.
+
+      *> Every record sharing the group's name+address gets its own
+      *> exception line against the group's anchor (first) POLICYNUM,
+      *> so a cluster of 3+ duplicates names all of them, not just the
+      *> first pair.
+        3100-CHECK-NAME-ADDRESS-GROUP.
+            IF FIRSTNAME OF NAMEADR-OUT-RECORD = WS-PREV-FIRSTNAME
+               AND LASTNAME OF NAMEADR-OUT-RECORD = WS-PREV-LASTNAME
+               AND STREETNAME OF NAMEADR-OUT-RECORD = WS-PREV-STREETNAME
+               AND CITY OF NAMEADR-OUT-RECORD = WS-PREV-CITY
+                ADD 1 TO WS-DUP-NAME-COUNT
+                PERFORM 3110-WRITE-NAME-DUP-LINE
+            ELSE
+                MOVE POLICYNUM OF NAMEADR-OUT-RECORD
+                    TO WS-GROUP-ANCHOR-POLICYNUM
+            END-IF
+            MOVE FIRSTNAME OF NAMEADR-OUT-RECORD TO WS-PREV-FIRSTNAME
+            MOVE LASTNAME OF NAMEADR-OUT-RECORD TO WS-PREV-LASTNAME
+            MOVE STREETNAME OF NAMEADR-OUT-RECORD
+                TO WS-PREV-STREETNAME
+            MOVE CITY OF NAMEADR-OUT-RECORD TO WS-PREV-CITY.
+
+        3110-WRITE-NAME-DUP-LINE.
+            MOVE SPACES TO RECONRPT-LINE
+            STRING "DUPLICATE NAME/ADDRESS UNDER POLICYNUM "
+                                                    DELIMITED BY SIZE
+                   POLICYNUM OF NAMEADR-OUT-RECORD  DELIMITED BY SIZE
+                   " AND " DELIMITED BY SIZE
+                   WS-GROUP-ANCHOR-POLICYNUM        DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   FIRSTNAME OF NAMEADR-OUT-RECORD  DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   LASTNAME OF NAMEADR-OUT-RECORD   DELIMITED BY SIZE
+                INTO RECONRPT-LINE
+            WRITE RECONRPT-LINE.
+
+        9000-TERMINATE.
+            MOVE SPACES TO RECONRPT-LINE
+            WRITE RECONRPT-LINE
+            MOVE SPACES TO RECONRPT-LINE
+            STRING "DUPLICATE POLICYNUM GROUPS: " DELIMITED BY SIZE
+                   WS-DUP-POLNUM-COUNT             DELIMITED BY SIZE
+                INTO RECONRPT-LINE
+            WRITE RECONRPT-LINE
+            MOVE SPACES TO RECONRPT-LINE
+            STRING "DUPLICATE NAME/ADDRESS GROUPS: " DELIMITED BY SIZE
+                   WS-DUP-NAME-COUNT                 DELIMITED BY SIZE
+                INTO RECONRPT-LINE
+            WRITE RECONRPT-LINE
+            CLOSE RECONRPT-FILE
+            DISPLAY "CBLNAM05: DUP-POLICYNUM=" WS-DUP-POLNUM-COUNT
+                    " DUP-NAME-ADDRESS=" WS-DUP-NAME-COUNT.

@@ -1,11 +1,9 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. CBLNAM01
-        ENVIRONMENT DIVISION.
-        CONFIGURATION SECTION.
-        DATA DIVISION.
-        LINKAGE SECTION.
-
-
+      *> MEMBER - policy member record, shared by every program that
+      *> reads or writes the policy master.  Append new fields at the
+      *> end so existing offsets never move.  Exception: PCODE was
+      *> widened from X(4) to X(10) in place to hold a full ZIP+4/
+      *> Canadian postal code, which shifted every offset after it
+      *> (AGE onward) - see IMPLEMENTATION_STATUS.md request 004.
        01  MEMBER.
          05 POLICYNUM    PIC X(8).
          05 POLICYTYPE   PIC X(4).
@@ -14,5 +12,13 @@
          05 STREETNUM    PIC X(4).
          05 STREETNAME   PIC X(20).
          05 CITY         PIC X(20).
-         05 PCODE        PIC X(4).
-         05 AGE          PIC X(3).
\ No newline at end of file
+         05 PCODE        PIC X(10).
+         05 AGE          PIC 9(3).
+         05 POL-STATUS   PIC X(1).
+           88 STATUS-ACTIVE       VALUE "A".
+           88 STATUS-LAPSED       VALUE "L".
+           88 STATUS-CANCELLED   VALUE "C".
+           88 STATUS-RENEWAL-DUE VALUE "R".
+         05 POLICY-EFF-DATE  PIC 9(8).
+         05 POLICY-EXP-DATE  PIC 9(8).
+         05 DATE-OF-BIRTH    PIC 9(8).
